@@ -0,0 +1,210 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID.  MantUsuarios.
+	AUTHOR.  Michael Coughlan.
+
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	   SELECT UsuariosFile ASSIGN TO "USUARIOS.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS StatUsuarios.
+
+		SELECT NuevoMaestro ASSIGN TO "USUARIOS.NEW"
+        ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS StatNuevo.
+
+		SELECT TransFile ASSIGN TO "USRTRANS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS StatTrans.
+
+		SELECT ErrTransFile ASSIGN TO "USRTRANS.ERR"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+
+	FD UsuariosFile.
+	01  UsuariosDetails.
+		88  EndOfUsersFile VALUE HIGH-VALUES.
+		02  UserId        PIC X(8).
+		02  UserName.
+               03 Name       PIC X(10).
+               03 Surname    PIC X(10).
+	    02  Direccion	 PIC X(15).
+        02  Telefono      PIC 9(9).
+
+	FD NuevoMaestro.
+	01 NuevoMaestroDetails.
+		02  NmUserId        PIC X(8).
+		02  NmUserName.
+               03 NmName       PIC X(10).
+               03 NmSurname    PIC X(10).
+	    02  NmDireccion	 PIC X(15).
+        02  NmTelefono      PIC 9(9).
+
+	FD TransFile.
+	01 TransDetails.
+	    88 EndOfTransFile VALUE HIGH-VALUES.
+		02 TxCod          PIC X.
+		   88 TxAlta      VALUE 'A'.
+		   88 TxCambio    VALUE 'C'.
+		   88 TxBaja      VALUE 'D'.
+		02 TxUserId       PIC X(8).
+		02 TxUserName.
+               03 TxName       PIC X(10).
+               03 TxSurname    PIC X(10).
+	    02 TxDireccion	  PIC X(15).
+        02 TxTelefono       PIC 9(9).
+
+	FD ErrTransFile.
+	01 ErrTransLine       PIC X(60).
+
+
+	WORKING-STORAGE SECTION.
+
+	01 StatUsuarios PIC X(02) VALUE SPACES.
+	           88 UsIniciado VALUE '00'.
+	01 StatNuevo    PIC X(02) VALUE SPACES.
+	           88 NuevoIniciado VALUE '00'.
+	01 StatTrans    PIC X(02) VALUE SPACES.
+	           88 TransIniciado VALUE '00'.
+
+	01 NuevoRegistro.
+	   02 NrUserId       PIC X(8).
+	   02 NrUserName.
+	      03 NrName      PIC X(10).
+	      03 NrSurname   PIC X(10).
+	   02 NrDireccion    PIC X(15).
+	   02 NrTelefono     PIC 9(9).
+
+	01 ErrDetails.
+	   02 ErrTxCod        PIC X.
+	   02 FILLER          PIC X VALUE SPACE.
+	   02 ErrUserId       PIC X(8).
+	   02 FILLER          PIC X VALUE SPACE.
+	   02 ErrMotivo       PIC X(30).
+
+	01 ContadoresMant.
+	   02 AltaCount       PIC 9(5) VALUE ZEROS.
+	   02 CambioCount     PIC 9(5) VALUE ZEROS.
+	   02 BajaCount       PIC 9(5) VALUE ZEROS.
+	   02 ErrorCount      PIC 9(5) VALUE ZEROS.
+
+	PROCEDURE DIVISION.
+		OPEN INPUT UsuariosFile, TransFile.
+		OPEN OUTPUT NuevoMaestro, ErrTransFile.
+
+		IF NOT UsIniciado
+			DISPLAY "ABEND MantUsuarios - ERROR APERTURA USUARIOS.DAT, STATUS " StatUsuarios
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		IF NOT TransIniciado
+			DISPLAY "ABEND MantUsuarios - ERROR APERTURA USRTRANS.DAT, STATUS " StatTrans
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		IF NOT NuevoIniciado
+			DISPLAY "ABEND MantUsuarios - ERROR APERTURA USUARIOS.NEW, STATUS " StatNuevo
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+
+		PERFORM LeeMaestro.
+		PERFORM LeeTrans.
+
+		PERFORM UNTIL EndOfUsersFile AND EndOfTransFile
+			PERFORM ProcesaCiclo
+		END-PERFORM
+
+		PERFORM ImprimeResumenMant.
+
+		CLOSE UsuariosFile, TransFile, NuevoMaestro, ErrTransFile.
+		STOP RUN.
+
+	LeeMaestro.
+		READ UsuariosFile
+			AT END SET EndOfUsersFile TO TRUE
+		END-READ.
+
+	LeeTrans.
+		READ TransFile
+			AT END SET EndOfTransFile TO TRUE
+		END-READ.
+
+	ProcesaCiclo.
+		IF NOT EndOfUsersFile AND (EndOfTransFile OR UserId < TxUserId)
+
+			MOVE UsuariosDetails TO NuevoRegistro
+			PERFORM EscribeMaestro
+			PERFORM LeeMaestro
+
+		ELSE
+			IF NOT EndOfTransFile AND (EndOfUsersFile OR TxUserId < UserId)
+
+				IF TxAlta
+					MOVE TxUserId TO NrUserId
+					MOVE TxName TO NrName
+					MOVE TxSurname TO NrSurname
+					MOVE TxDireccion TO NrDireccion
+					MOVE TxTelefono TO NrTelefono
+					PERFORM EscribeMaestro
+					ADD 1 TO AltaCount
+				ELSE
+					MOVE "USUARIO NO EXISTE EN MAESTRO" TO ErrMotivo
+					PERFORM EscribeErrorTrans
+				END-IF
+				PERFORM LeeTrans
+
+			ELSE
+				EVALUATE TRUE
+					WHEN TxBaja
+						ADD 1 TO BajaCount
+
+					WHEN TxCambio
+						MOVE TxUserId TO NrUserId
+						MOVE TxName TO NrName
+						MOVE TxSurname TO NrSurname
+						MOVE TxDireccion TO NrDireccion
+						MOVE TxTelefono TO NrTelefono
+						PERFORM EscribeMaestro
+						ADD 1 TO CambioCount
+
+					WHEN TxAlta
+						MOVE "ALTA DUPLICADA EN MAESTRO" TO ErrMotivo
+						PERFORM EscribeErrorTrans
+						MOVE UsuariosDetails TO NuevoRegistro
+						PERFORM EscribeMaestro
+
+					WHEN OTHER
+						MOVE "CODIGO DE TRANSACCION INVALIDO" TO ErrMotivo
+						PERFORM EscribeErrorTrans
+						MOVE UsuariosDetails TO NuevoRegistro
+						PERFORM EscribeMaestro
+				END-EVALUATE
+
+				PERFORM LeeMaestro
+				PERFORM LeeTrans
+			END-IF
+		END-IF.
+
+	EscribeMaestro.
+		MOVE NrUserId TO NmUserId
+		MOVE NrName TO NmName
+		MOVE NrSurname TO NmSurname
+		MOVE NrDireccion TO NmDireccion
+		MOVE NrTelefono TO NmTelefono
+		WRITE NuevoMaestroDetails.
+
+	EscribeErrorTrans.
+		MOVE TxCod TO ErrTxCod
+		MOVE TxUserId TO ErrUserId
+		WRITE ErrTransLine FROM ErrDetails
+		ADD 1 TO ErrorCount.
+
+	ImprimeResumenMant.
+		DISPLAY "MantUsuarios - ALTAS: " AltaCount
+			" CAMBIOS: " CambioCount
+			" BAJAS: " BajaCount
+			" RECHAZADAS: " ErrorCount.
