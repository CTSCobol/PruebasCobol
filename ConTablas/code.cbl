@@ -21,6 +21,13 @@
 		SELECT ReportFile ASSIGN TO "SALIDA.RPT"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+		SELECT ExcepFile ASSIGN TO "EXCEP.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+		SELECT CheckpointFile ASSIGN TO "CHECKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS StatCheckpoint.
+
 	DATA DIVISION.
 	FILE SECTION.
 	
@@ -45,11 +52,21 @@
 	01 AlmacenesDetails.
         88 EndOfAlmacenesFile VALUE HIGH-VALUES.
          02 ArtAlID PIC X(7).
-		 02 Precio  PIC 9(4).
+		 02 AlmId   PIC X(4).
+		 02 Precio  PIC 9(4)V99.
+		 02 CantDisponible PIC 9(5).
 			 
    	FD ReportFile.
 	01 PrintLine          PIC X(92).
 
+	FD ExcepFile.
+	01 ExcepLine          PIC X(60).
+
+	FD CheckpointFile.
+	01 CheckpointRecord.
+	   02 CkUserId        PIC X(8).
+	   02 CkPageNum       PIC 99.
+
 
 	WORKING-STORAGE SECTION.
 	   
@@ -73,29 +90,34 @@
 		   02  Sep1           PIC X VALUE " ".
 		   02  WCant	      PIC 9(2).
 		   02  Sep1           PIC X VALUE " ".
-		   02  WPrecio        PIC 9(4).
+		   02  WPrecio        PIC 9(4)V99.
 		   02  Sep1           PIC X VALUE " ".
-		   02  WTotal 		  PIC 9(13).
+		   02  WTotal 		  PIC 9(13)V99.
 	
 	
-	01 Nusr PIC 99.
+	78 MAX-USUARIOS VALUE 9000.
+	78 MAX-ALMACENES VALUE 9000.
+
+	01 Nusr PIC 9(4).
 	01 TablaUsuarios.
-		02 TU OCCURS 5 TO 10 DEPENDING ON Nusr
+		02 TU OCCURS 5 TO MAX-USUARIOS DEPENDING ON Nusr
 		INDEXED BY IU.
 			03  TUserId        PIC X(8).
 			03  TUserName.
                04 TName       PIC X(10).
                04 TSurname    PIC X(10).
 			03  TDireccion	 PIC X(15).
-			03  TTelefono      PIC 9(9).	   
-	      
-	01 NAlms PIC 99.
+			03  TTelefono      PIC 9(9).
+
+	01 NAlms PIC 9(4).
 	01 TablaAlmacenes.
-	    02 TA OCCURS 1 TO 10 DEPENDING ON NAlms
+	    02 TA OCCURS 1 TO MAX-ALMACENES DEPENDING ON NAlms
 		INDEXED BY IA.
 			03 TArtAlID PIC X(7).
-			03 TPrecio  PIC 9(4).
-			
+			03 TAlmId   PIC X(4).
+			03 TPrecio  PIC 9(4)V99.
+			03 TCantDisp PIC 9(5).
+
 	01 VariablePrecios PIC 9(13).
 	
 	01 TextoVariable PIC X(97).
@@ -110,74 +132,281 @@
 			   88 UsTerminado VALUE '10'.
 			   
 	01 Encontrado PIC X VALUE SPACES.
-			88 Found VALUE '1'. 
-			
-	01 Aux PIC 9(10).
-	
+			88 Found VALUE '1'.
+
+	01 EncontradoAlm PIC X VALUE SPACES.
+			88 FoundAlm VALUE '1'.
+	01 StockTotal PIC 9(5).
+	01 PrecioArticulo PIC 9(4)V99.
+
+	01 StatCheckpoint PIC X(02) VALUE SPACES.
+
+	01 ModoRestart PIC X VALUE SPACES.
+			88 EsRestart VALUE '1'.
+
+	01 SwCheckpoint PIC X VALUE SPACES.
+			88 HayCheckpoint VALUE '1'.
+
+	01 UltimoUserIdProcesado PIC X(8) VALUE SPACES.
+	01 UltimoPageNum PIC 99 VALUE ZEROS.
+
+	01 SwSaltarUsuario PIC X VALUE SPACES.
+			88 SaltarUsuario VALUE '1'.
+
+	01 FinCheckpoint PIC X VALUE SPACES.
+			88 NoHayMasCheckpoint VALUE '1'.
+
+	01 Aux PIC 9(10)V99.
+
+	01 ExcepDetails.
+	   02 ExcUserId       PIC X(8).
+	   02 FILLER          PIC X VALUE SPACE.
+	   02 ExcArtID        PIC 9(7).
+	   02 FILLER          PIC X VALUE SPACE.
+	   02 ExcCant         PIC 9(2).
+	   02 FILLER          PIC X VALUE SPACE.
+	   02 ExcMotivo       PIC X(30) VALUE
+	          "ARTICULO NO ENCONTRADO EN ALM".
+
 	01 PageFooting.
 	   02 PrnSubtotalCab  PIC X(14) VALUE SPACES.
-	   02 PrnSubtotal     PIC 9(13) BLANK WHEN ZERO.
+	   02 PrnSubtotal     PIC 9(13)V99 BLANK WHEN ZERO.
 	   
 	01 PageEnc.
-	   02 FILLER          PIC X(10) VALUE "COGNIZANT".
+	   02 PrnTitulo       PIC X(20) VALUE "COGNIZANT".
+	   02 FILLER          PIC X(2) VALUE SPACES.
+	   02 FILLER          PIC X(7) VALUE "Fecha: ".
+	   02 PrnFecha        PIC X(10) VALUE SPACES.
+	   02 FILLER          PIC X(2) VALUE SPACES.
+	   02 FILLER          PIC X(6) VALUE "Hora: ".
+	   02 PrnHora         PIC X(8) VALUE SPACES.
+	   02 FILLER          PIC X(2) VALUE SPACES.
 	   02 FILLER          PIC X(7) VALUE "Page : ".
 	   02 PrnPageNum      PIC Z9.
-	 
+
+	01 WParmLinea PIC X(20) VALUE SPACES.
+
+	01 WFechaSistema PIC 9(8).
+	01 WFechaGrupo REDEFINES WFechaSistema.
+	   02 WAnio PIC 9(4).
+	   02 WMes  PIC 9(2).
+	   02 WDia  PIC 9(2).
+
+	01 WHoraSistema PIC 9(8).
+	01 WHoraGrupo REDEFINES WHoraSistema.
+	   02 WHH PIC 9(2).
+	   02 WMM PIC 9(2).
+	   02 WSS PIC 9(2).
+	   02 WCC PIC 9(2).
+
 	01 PageItems.
 	   02 LineCount          PIC 99 VALUE ZEROS.
 	   02 PageNum            PIC 99 VALUE 01.
-	   02 Subtotal           PIC 9(13).
+	   02 Subtotal           PIC 9(13)V99.
 	   
-	01 Cont PIC 99.
-	01 Cont2 PIC 99.
-	
-	
-	01 Total PIC 9(13).
+	01 Cont PIC 9(4).
+	01 Cont2 PIC 9(4).
+
+
+	01 Total PIC 9(13)V99.
+
+	01 TotalArtCount PIC 9(7) VALUE ZEROS.
+
+	01 ContadoresControl.
+	   02 NusrCount       PIC 9(4) VALUE ZEROS.
+	   02 CasadasCount    PIC 9(7) VALUE ZEROS.
+	   02 OmitidasCount   PIC 9(7) VALUE ZEROS.
+	   02 HuerfanasCount  PIC 9(7) VALUE ZEROS.
+
+	01 GranTotal PIC 9(13)V99 VALUE ZEROS.
+
+	01 CtrlTotalesTit    PIC X(40) VALUE
+	       "RESUMEN DE TOTALES DE CONTROL DEL RUN".
+
+	01 CtrlTotalesUsu.
+	   02 FILLER          PIC X(30) VALUE
+	          "Usuarios procesados........: ".
+	   02 CtrlUsuNum      PIC Z(3)9.
+
+	01 CtrlTotalesCas.
+	   02 FILLER          PIC X(30) VALUE
+	          "Lineas de articulo casadas.: ".
+	   02 CtrlCasNum      PIC Z(6)9.
+
+	01 CtrlTotalesOmi.
+	   02 FILLER          PIC X(30) VALUE
+	          "Lineas de articulo omitidas: ".
+	   02 CtrlOmiNum      PIC Z(6)9.
+
+	01 CtrlTotalesHue.
+	   02 FILLER          PIC X(30) VALUE
+	          "Lineas de articulo huerfanas: ".
+	   02 CtrlHueNum      PIC Z(6)9.
+
+	01 CtrlTotalesGran.
+	   02 FILLER          PIC X(30) VALUE
+	          "Total general...............: ".
+	   02 CtrlGranNum     PIC Z(12)9.99.
 
 	PROCEDURE DIVISION.
 		OPEN INPUT UsuariosFile,ArticulosFile,AlmacenesFile.
-		OPEN OUTPUT Reportfile.
-	
+
+		PERFORM ObtenParametros.
+		PERFORM LeeCheckpoint.
+
+		IF EsRestart AND HayCheckpoint
+			OPEN EXTEND Reportfile
+			OPEN EXTEND ExcepFile
+			OPEN EXTEND CheckpointFile
+			SET SaltarUsuario TO TRUE
+			MOVE UltimoPageNum TO PageNum
+			ADD 1 TO PageNum
+		ELSE
+			OPEN OUTPUT Reportfile
+			OPEN OUTPUT ExcepFile
+			OPEN OUTPUT CheckpointFile
+		END-IF.
+
 		PERFORM Cuenta.
 		PERFORM LlenaTablas.
 		PERFORM GenRep.
-		
-		CLOSE UsuariosFile,ArticulosFile,AlmacenesFile,ReportFile.
+		PERFORM ImprimeControlTotales.
+		PERFORM BorraCheckpoint.
+
+		CLOSE UsuariosFile,ArticulosFile,AlmacenesFile,ReportFile,ExcepFile.
 		STOP RUN.
-	
+
+	ObtenParametros.
+		MOVE SPACES TO WParmLinea
+		DISPLAY 1 UPON ARGUMENT-NUMBER
+		ACCEPT WParmLinea FROM ARGUMENT-VALUE
+			ON EXCEPTION
+				MOVE SPACES TO WParmLinea
+		END-ACCEPT
+
+		IF WParmLinea = "RESTART"
+			SET EsRestart TO TRUE
+			MOVE SPACES TO WParmLinea
+			DISPLAY 2 UPON ARGUMENT-NUMBER
+			ACCEPT WParmLinea FROM ARGUMENT-VALUE
+				ON EXCEPTION
+					MOVE SPACES TO WParmLinea
+			END-ACCEPT
+		END-IF
+
+		IF WParmLinea NOT = SPACES
+			MOVE WParmLinea TO PrnTitulo
+		END-IF
+
+		ACCEPT WFechaSistema FROM DATE YYYYMMDD
+		ACCEPT WHoraSistema FROM TIME
+
+		STRING WDia "/" WMes "/" WAnio DELIMITED BY SIZE
+			INTO PrnFecha
+		STRING WHH ":" WMM ":" WSS DELIMITED BY SIZE
+			INTO PrnHora.
+
+	LeeCheckpoint.
+		MOVE SPACES TO UltimoUserIdProcesado
+		MOVE SPACES TO FinCheckpoint
+		OPEN INPUT CheckpointFile
+		IF StatCheckpoint = "35"
+			CONTINUE
+		ELSE
+			READ CheckpointFile
+				AT END SET NoHayMasCheckpoint TO TRUE
+			END-READ
+			PERFORM UNTIL NoHayMasCheckpoint
+				MOVE CkUserId TO UltimoUserIdProcesado
+				MOVE CkPageNum TO UltimoPageNum
+				SET HayCheckpoint TO TRUE
+				READ CheckpointFile
+					AT END SET NoHayMasCheckpoint TO TRUE
+				END-READ
+			END-PERFORM
+			CLOSE CheckpointFile
+		END-IF.
+
 	Cuenta.
-		READ UsuariosFile 
+		MOVE ZEROS TO Cont
+		READ UsuariosFile
 			AT END SET EndOfUsersFile TO TRUE
 			END-READ
 			PERFORM UNTIL EndOfUsersFile
-				
+
 				ADD 1 TO Cont
+					ON SIZE ERROR
+						DISPLAY "ABEND StudDetailsRpt - UsuariosFile TIENE MAS DE 9999 REGISTROS"
+						MOVE 16 TO RETURN-CODE
+						STOP RUN
+				END-ADD
 				MOVE Cont TO Nusr
-				
-				READ UsuariosFile 
+
+				READ UsuariosFile
 				AT END SET EndOfUsersFile TO TRUE
 				END-READ
-				 
+
 		END-PERFORM.
-		
+
+		IF Cont > MAX-USUARIOS
+			DISPLAY "ABEND StudDetailsRpt - UsuariosFile TIENE " Cont
+				" REGISTROS, LA TABLA SOLO ADMITE " MAX-USUARIOS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+
 		MOVE ZEROS TO Cont
-		
-		READ AlmacenesFile 
+
+		READ AlmacenesFile
 			AT END SET EndOfAlmacenesFile TO TRUE
 			END-READ
 			PERFORM UNTIL EndOfAlmacenesFile
-				
+
 				ADD 1 TO Cont
+					ON SIZE ERROR
+						DISPLAY "ABEND StudDetailsRpt - AlmacenesFile TIENE MAS DE 9999 REGISTROS"
+						MOVE 16 TO RETURN-CODE
+						STOP RUN
+				END-ADD
 				MOVE Cont TO NAlms
-				
-				READ AlmacenesFile 
+
+				READ AlmacenesFile
 				AT END SET EndOfAlmacenesFile TO TRUE
 				END-READ
-				 
+
 		END-PERFORM.
-		
-		CLOSE UsuariosFile,AlmacenesFile
-		OPEN INPUT UsuariosFile, AlmacenesFile.
+
+		IF Cont > MAX-ALMACENES
+			DISPLAY "ABEND StudDetailsRpt - AlmacenesFile TIENE " Cont
+				" REGISTROS, LA TABLA SOLO ADMITE " MAX-ALMACENES
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+
+		MOVE ZEROS TO Cont
+
+		READ ArticulosFile
+			AT END SET EndOfArticulosFile TO TRUE
+			END-READ
+			PERFORM UNTIL EndOfArticulosFile
+
+				ADD 1 TO Cont
+					ON SIZE ERROR
+						DISPLAY "ABEND StudDetailsRpt - ArticulosFile TIENE MAS DE 9999 REGISTROS"
+						MOVE 16 TO RETURN-CODE
+						STOP RUN
+				END-ADD
+
+				READ ArticulosFile
+				AT END SET EndOfArticulosFile TO TRUE
+				END-READ
+
+		END-PERFORM.
+
+		MOVE Cont TO TotalArtCount
+
+		CLOSE UsuariosFile,AlmacenesFile,ArticulosFile
+		OPEN INPUT UsuariosFile,AlmacenesFile,ArticulosFile.
 	
 	LlenaTablas.
 	
@@ -228,52 +457,97 @@
 		WRITE PrintLine FROM Cabecera2 BEFORE ADVANCING 1 LINES
 		MOVE 5 TO LineCount
 		PERFORM Nusr TIMES
-			
+
 			ADD 1 TO Cont
-			
+
+			IF SaltarUsuario AND TUserId(Cont) > UltimoUserIdProcesado
+				MOVE SPACES TO SwSaltarUsuario
+			END-IF
+
 			READ ArticulosFile
 			AT END SET EndOfArticulosFile TO TRUE
 			END-READ
 			PERFORM UNTIL EndOfArticulosFile
 					
-					IF TUserID(Cont)=UserArtID
-					
-					
-						
-						SET IA TO 1
-						SEARCH TA AT END DISPLAY "NO ENCONTRADO"
-						WHEN TArtAlID(IA)=ArtID 
-							COMPUTE Aux = Cant * TPrecio(IA)
-							MOVE TUserId(Cont) TO WUserId
-							MOVE TName(Cont) to WName
-							MOVE TSurname(Cont) to WSurname
-							MOVE TDireccion(Cont) to WDireccion
-							MOVE TTelefono(Cont) to WTelefono
-							MOVE ArtID TO WArtID
-							MOVE Cant TO WCant
-							MOVE TPrecio(IA) TO WPrecio
-							MOVE Aux TO WTotal 
-							PERFORM PrintReport
-						END-SEARCH
-						
-						
-						
+					IF TUserID(Cont)=UserArtID AND NOT SaltarUsuario
+
+						PERFORM BuscaStockArticulo
+
+						IF NOT FoundAlm
+							MOVE TUserId(Cont) TO ExcUserId
+							MOVE ArtID TO ExcArtID
+							MOVE Cant TO ExcCant
+							MOVE "ARTICULO NO ENCONTRADO EN ALM" TO ExcMotivo
+							PERFORM EscribeExcepcion
+						ELSE
+							IF Cant > StockTotal
+								MOVE TUserId(Cont) TO ExcUserId
+								MOVE ArtID TO ExcArtID
+								MOVE Cant TO ExcCant
+								MOVE "STOCK INSUFICIENTE EN ALMACEN" TO ExcMotivo
+								PERFORM EscribeExcepcion
+							ELSE
+								COMPUTE Aux = Cant * PrecioArticulo
+								MOVE TUserId(Cont) TO WUserId
+								MOVE TName(Cont) to WName
+								MOVE TSurname(Cont) to WSurname
+								MOVE TDireccion(Cont) to WDireccion
+								MOVE TTelefono(Cont) to WTelefono
+								MOVE ArtID TO WArtID
+								MOVE Cant TO WCant
+								MOVE PrecioArticulo TO WPrecio
+								MOVE Aux TO WTotal
+								PERFORM PrintReport
+							END-IF
+						END-IF
+
 					END-IF
 					READ ArticulosFile
 					AT END SET EndOfArticulosFile TO TRUE
 					END-READ
-			
+
 			END-PERFORM
-					
-					MOVE "  Total : " TO PrnSubtotalCab
-					PERFORM NuevaPagina
+
+					IF SaltarUsuario
+						IF TUserId(Cont) = UltimoUserIdProcesado
+							MOVE SPACES TO SwSaltarUsuario
+						END-IF
+					ELSE
+						ADD 1 TO NusrCount
+						MOVE "  Total : " TO PrnSubtotalCab
+						PERFORM NuevaPagina
+						MOVE TUserId(Cont) TO CkUserId
+						PERFORM EscribeCheckpoint
+					END-IF
 					ADD 1 TO Cont2
 					DISPLAY "NUEVO US ", Cont2," ", Nusr
 					MOVE ZEROS TO Total
-					
+
 		CLOSE ArticulosFile
 		OPEN INPUT ArticulosFile
 		END-PERFORM.
+
+		IF SaltarUsuario
+			DISPLAY "ADVERTENCIA StudDetailsRpt - USUARIO DE CHECKPOINT " UltimoUserIdProcesado " NO ENCONTRADO EN EL RESTART, NINGUN USUARIO ADICIONAL REANUDADO"
+			MOVE SPACES TO SwSaltarUsuario
+		END-IF.
+
+	BuscaStockArticulo.
+		MOVE ZEROS TO StockTotal
+		MOVE ZEROS TO PrecioArticulo
+		MOVE SPACES TO EncontradoAlm
+		SET IA TO 1
+		PERFORM UNTIL IA > NAlms
+			IF TArtAlID(IA) = ArtID
+				IF NOT FoundAlm
+					MOVE TPrecio(IA) TO PrecioArticulo
+					SET FoundAlm TO TRUE
+				END-IF
+				ADD TCantDisp(IA) TO StockTotal
+			END-IF
+			SET IA UP BY 1
+		END-PERFORM.
+
 	PrintReport.
 	    	  
 		IF LineCount = 40 
@@ -287,14 +561,29 @@
 	    END-IF
 		
 		COMPUTE Total = Total + Aux
-		WRITE PrintLine FROM Todo 
-		ADD 1 TO LineCount.
-				   
-	
-	
+		COMPUTE GranTotal = GranTotal + Aux
+		WRITE PrintLine FROM Todo
+		ADD 1 TO LineCount
+		ADD 1 TO CasadasCount.
+
+
+	EscribeExcepcion.
+		WRITE ExcepLine FROM ExcepDetails
+		ADD 1 TO OmitidasCount.
+
+	EscribeCheckpoint.
+		MOVE PageNum TO CkPageNum
+		WRITE CheckpointRecord.
+
+	BorraCheckpoint.
+		CLOSE CheckpointFile
+		OPEN OUTPUT CheckpointFile
+		CLOSE CheckpointFile.
+
+
 	NuevaPagina.
-	  
-		IF Total IS NOT EQUAL TO 0 
+
+		IF Total IS NOT EQUAL TO 0
         MOVE 4 TO LineCount
 		ADD 1 TO PageNum
 		MOVE PageNum TO PrnPageNum
@@ -304,6 +593,18 @@
 		WRITE PrintLine FROM Cabecera2 BEFORE ADVANCING 1 LINES
 		MOVE SPACES TO PrnSubtotalCab
 		END-IF.
-	
-		
-	
\ No newline at end of file
+
+
+	ImprimeControlTotales.
+		COMPUTE HuerfanasCount = TotalArtCount - CasadasCount - OmitidasCount
+		MOVE NusrCount TO CtrlUsuNum
+		MOVE CasadasCount TO CtrlCasNum
+		MOVE OmitidasCount TO CtrlOmiNum
+		MOVE HuerfanasCount TO CtrlHueNum
+		MOVE GranTotal TO CtrlGranNum
+		WRITE PrintLine FROM CtrlTotalesTit BEFORE ADVANCING 2 LINES
+		WRITE PrintLine FROM CtrlTotalesUsu BEFORE ADVANCING 2 LINES
+		WRITE PrintLine FROM CtrlTotalesCas BEFORE ADVANCING 1 LINES
+		WRITE PrintLine FROM CtrlTotalesOmi BEFORE ADVANCING 1 LINES
+		WRITE PrintLine FROM CtrlTotalesHue BEFORE ADVANCING 1 LINES
+		WRITE PrintLine FROM CtrlTotalesGran BEFORE ADVANCING 1 LINES.
