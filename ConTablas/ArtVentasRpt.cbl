@@ -0,0 +1,346 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID.  ArtVentasRpt.
+	AUTHOR.  Michael Coughlan.
+
+
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	   SELECT UsuariosFile ASSIGN TO "USUARIOS.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS StatUsuarios.
+
+		SELECT ArticulosFile ASSIGN TO "ART.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS StatArticulos.
+
+		SELECT AlmacenesFile ASSIGN TO "ALM.DAT"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+		SELECT ReportFile ASSIGN TO "ARTVTAS.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+	DATA DIVISION.
+	FILE SECTION.
+
+	FD UsuariosFile.
+	01  UsuariosDetails.
+		88  EndOfUsersFile VALUE HIGH-VALUES.
+		02  UserId        PIC X(8).
+		02  UserName.
+               03 Name       PIC X(10).
+               03 Surname    PIC X(10).
+	    02  Direccion	 PIC X(15).
+        02  Telefono      PIC 9(9).
+
+	FD ArticulosFile.
+	01 ArticulosDetails.
+	    88 EndOfArticulosFile VALUE HIGH-VALUES.
+		02 UserArtID PIC X(8).
+		02 ArtID     PIC 9(7).
+		02 Cant	   PIC 9(2).
+
+	FD AlmacenesFile.
+	01 AlmacenesDetails.
+        88 EndOfAlmacenesFile VALUE HIGH-VALUES.
+         02 ArtAlID PIC X(7).
+		 02 AlmId   PIC X(4).
+		 02 Precio  PIC 9(4)V99.
+		 02 CantDisponible PIC 9(5).
+
+   	FD ReportFile.
+	01 PrintLine          PIC X(80).
+
+
+	WORKING-STORAGE SECTION.
+
+	78 MAX-USUARIOS VALUE 9000.
+	78 MAX-ALMACENES VALUE 9000.
+
+	01 Nusr PIC 9(4).
+	01 TablaUsuarios.
+		02 TU OCCURS 5 TO MAX-USUARIOS DEPENDING ON Nusr
+		INDEXED BY IU.
+			03  TUserId        PIC X(8).
+
+	01 NAlms PIC 9(4).
+	01 TablaAlmacenes.
+	    02 TA OCCURS 1 TO MAX-ALMACENES DEPENDING ON NAlms
+		INDEXED BY IA.
+			03 TArtAlID PIC X(7).
+			03 TAlmId   PIC X(4).
+			03 TPrecio  PIC 9(4)V99.
+			03 TCantDisp PIC 9(5).
+
+	01 NArts PIC 9(4) VALUE ZEROS.
+	01 TablaArticulosResumen.
+	    02 TR OCCURS 0 TO MAX-ALMACENES DEPENDING ON NArts
+		INDEXED BY IR.
+			03 TRArtID     PIC 9(7).
+			03 TRCantTotal PIC 9(9).
+			03 TRImporte   PIC 9(11)V99.
+
+	01 TRTemp.
+		02 TRTempArtID     PIC 9(7).
+		02 TRTempCant      PIC 9(9).
+		02 TRTempImporte   PIC 9(11)V99.
+
+	01 StatArticulos PIC X(02) VALUE SPACES.
+	           88 Terminado VALUE '10'.
+
+	01 EncontradoAlm PIC X VALUE SPACES.
+			88 FoundAlm VALUE '1'.
+	01 StockTotal PIC 9(5).
+	01 PrecioArticulo PIC 9(4)V99.
+
+	01 StatUsuarios PIC X(02) VALUE SPACES.
+	           88 UsTerminado VALUE '10'.
+
+	01 Aux PIC 9(10)V99.
+
+	01 Cont PIC 9(4).
+
+	01 SortSwapped PIC X VALUE "N".
+		88 HuboCambio VALUE "S".
+	01 SortI PIC 9(4).
+	01 SortJ PIC 9(4).
+
+	01 WParmLinea PIC X(20) VALUE SPACES.
+
+	01 WFechaSistema PIC 9(8).
+	01 WFechaGrupo REDEFINES WFechaSistema.
+	   02 WAnio PIC 9(4).
+	   02 WMes  PIC 9(2).
+	   02 WDia  PIC 9(2).
+
+	01 WHoraSistema PIC 9(8).
+	01 WHoraGrupo REDEFINES WHoraSistema.
+	   02 WHH PIC 9(2).
+	   02 WMM PIC 9(2).
+	   02 WSS PIC 9(2).
+	   02 WCC PIC 9(2).
+
+	01 PageEnc.
+	   02 PrnTitulo       PIC X(20) VALUE "COGNIZANT".
+	   02 FILLER          PIC X(2) VALUE SPACES.
+	   02 FILLER          PIC X(7) VALUE "Fecha: ".
+	   02 PrnFecha        PIC X(10) VALUE SPACES.
+	   02 FILLER          PIC X(2) VALUE SPACES.
+	   02 FILLER          PIC X(6) VALUE "Hora: ".
+	   02 PrnHora         PIC X(8) VALUE SPACES.
+	   02 FILLER          PIC X(2) VALUE SPACES.
+	   02 FILLER          PIC X(7) VALUE "Page : ".
+	   02 PrnPageNum      PIC Z9.
+
+	01 Cabecera1 PIC X(40) VALUE
+	       "RESUMEN DE VENTAS POR ARTICULO".
+
+	01 Cabecera2.
+	   02 Titulo1 PIC X(10) VALUE "ArtID".
+	   02 Titulo2 PIC X(14) VALUE "Cantidad".
+	   02 Titulo3 PIC X(14) VALUE "Importe".
+
+	01 Detalle.
+	   02 DArtID    PIC Z(6)9.
+	   02 FILLER    PIC X(6) VALUE SPACES.
+	   02 DCant     PIC Z(8)9.
+	   02 FILLER    PIC X(4) VALUE SPACES.
+	   02 DImporte  PIC Z(10)9.99.
+
+	01 PageItems.
+	   02 LineCount          PIC 99 VALUE ZEROS.
+	   02 PageNum            PIC 99 VALUE ZEROS.
+
+	PROCEDURE DIVISION.
+		OPEN INPUT UsuariosFile,ArticulosFile,AlmacenesFile.
+		OPEN OUTPUT ReportFile.
+
+		PERFORM ObtenParametros.
+		PERFORM CargaTablas.
+		PERFORM AcumulaVentas.
+		PERFORM OrdenaResumen.
+		PERFORM ImprimeResumen.
+
+		CLOSE UsuariosFile,ArticulosFile,AlmacenesFile,ReportFile.
+		STOP RUN.
+
+	ObtenParametros.
+		ACCEPT WParmLinea FROM COMMAND-LINE
+		IF WParmLinea NOT = SPACES
+			MOVE WParmLinea TO PrnTitulo
+		END-IF
+
+		ACCEPT WFechaSistema FROM DATE YYYYMMDD
+		ACCEPT WHoraSistema FROM TIME
+
+		STRING WDia "/" WMes "/" WAnio DELIMITED BY SIZE
+			INTO PrnFecha
+		STRING WHH ":" WMM ":" WSS DELIMITED BY SIZE
+			INTO PrnHora.
+
+	CargaTablas.
+		MOVE ZEROS TO Cont
+		READ UsuariosFile
+			AT END SET EndOfUsersFile TO TRUE
+			END-READ
+			PERFORM UNTIL EndOfUsersFile
+
+				ADD 1 TO Cont
+					ON SIZE ERROR
+						DISPLAY "ABEND ArtVentasRpt - UsuariosFile TIENE MAS DE 9999 REGISTROS"
+						MOVE 16 TO RETURN-CODE
+						STOP RUN
+				END-ADD
+				MOVE Cont TO Nusr
+				MOVE UserId TO TUserId(Cont)
+
+				READ UsuariosFile
+				AT END SET EndOfUsersFile TO TRUE
+				END-READ
+
+		END-PERFORM.
+
+		IF Cont > MAX-USUARIOS
+			DISPLAY "ABEND ArtVentasRpt - UsuariosFile TIENE " Cont
+				" REGISTROS, LA TABLA SOLO ADMITE " MAX-USUARIOS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+
+		MOVE ZEROS TO Cont
+		READ AlmacenesFile
+			AT END SET EndOfAlmacenesFile TO TRUE
+			END-READ
+			PERFORM UNTIL EndOfAlmacenesFile
+
+				ADD 1 TO Cont
+					ON SIZE ERROR
+						DISPLAY "ABEND ArtVentasRpt - AlmacenesFile TIENE MAS DE 9999 REGISTROS"
+						MOVE 16 TO RETURN-CODE
+						STOP RUN
+				END-ADD
+				MOVE Cont TO NAlms
+				MOVE AlmacenesDetails TO TA(Cont)
+
+				READ AlmacenesFile
+				AT END SET EndOfAlmacenesFile TO TRUE
+				END-READ
+
+		END-PERFORM.
+
+		IF Cont > MAX-ALMACENES
+			DISPLAY "ABEND ArtVentasRpt - AlmacenesFile TIENE " Cont
+				" REGISTROS, LA TABLA SOLO ADMITE " MAX-ALMACENES
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+
+	AcumulaVentas.
+		MOVE ZEROS TO Cont
+		PERFORM Nusr TIMES
+
+			ADD 1 TO Cont
+
+			READ ArticulosFile
+			AT END SET EndOfArticulosFile TO TRUE
+			END-READ
+			PERFORM UNTIL EndOfArticulosFile
+
+					IF TUserID(Cont)=UserArtID
+
+						PERFORM BuscaStockArticulo
+
+						IF FoundAlm AND Cant NOT > StockTotal
+							COMPUTE Aux = Cant * PrecioArticulo
+							PERFORM AcumulaArticulo
+						END-IF
+
+					END-IF
+					READ ArticulosFile
+					AT END SET EndOfArticulosFile TO TRUE
+					END-READ
+
+			END-PERFORM
+
+		CLOSE ArticulosFile
+		OPEN INPUT ArticulosFile
+		END-PERFORM.
+
+	BuscaStockArticulo.
+		MOVE ZEROS TO StockTotal
+		MOVE ZEROS TO PrecioArticulo
+		MOVE SPACES TO EncontradoAlm
+		SET IA TO 1
+		PERFORM UNTIL IA > NAlms
+			IF TArtAlID(IA) = ArtID
+				IF NOT FoundAlm
+					MOVE TPrecio(IA) TO PrecioArticulo
+					SET FoundAlm TO TRUE
+				END-IF
+				ADD TCantDisp(IA) TO StockTotal
+			END-IF
+			SET IA UP BY 1
+		END-PERFORM.
+
+	AcumulaArticulo.
+		SET IR TO 1
+		SEARCH TR
+			AT END
+				ADD 1 TO NArts
+				MOVE ArtID TO TRArtID(NArts)
+				MOVE Cant TO TRCantTotal(NArts)
+				MOVE Aux TO TRImporte(NArts)
+			WHEN TRArtID(IR)=ArtID
+				ADD Cant TO TRCantTotal(IR)
+				ADD Aux TO TRImporte(IR)
+		END-SEARCH.
+
+	OrdenaResumen.
+		IF NArts > 1
+			MOVE "S" TO SortSwapped
+			PERFORM UNTIL SortSwapped = "N"
+
+				MOVE "N" TO SortSwapped
+				MOVE 1 TO SortI
+
+				PERFORM UNTIL SortI = NArts
+
+					COMPUTE SortJ = SortI + 1
+					IF TRImporte(SortI) < TRImporte(SortJ)
+						MOVE TR(SortI) TO TRTemp
+						MOVE TR(SortJ) TO TR(SortI)
+						MOVE TRTemp TO TR(SortJ)
+						MOVE "S" TO SortSwapped
+					END-IF
+					ADD 1 TO SortI
+
+				END-PERFORM
+
+			END-PERFORM
+		END-IF.
+
+	ImprimeResumen.
+		MOVE 1 TO IR
+		MOVE 99 TO LineCount
+		PERFORM NArts TIMES
+
+			IF LineCount > 50
+				PERFORM ImprimeCabecera
+			END-IF
+
+			MOVE TRArtID(IR) TO DArtID
+			MOVE TRCantTotal(IR) TO DCant
+			MOVE TRImporte(IR) TO DImporte
+			WRITE PrintLine FROM Detalle
+			ADD 1 TO LineCount
+			SET IR UP BY 1
+
+		END-PERFORM.
+
+	ImprimeCabecera.
+		ADD 1 TO PageNum
+		MOVE PageNum TO PrnPageNum
+		WRITE PrintLine FROM PageEnc BEFORE ADVANCING 1 LINES
+		WRITE PrintLine FROM Cabecera1 BEFORE ADVANCING 1 LINES
+		WRITE PrintLine FROM Cabecera2 BEFORE ADVANCING 1 LINES
+		MOVE 3 TO LineCount.
