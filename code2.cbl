@@ -11,16 +11,30 @@
 		FILE STATUS IS StatUsuarios.
 		   
 		SELECT ArticulosFile ASSIGN TO "ART.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS ArtKey
+		ALTERNATE RECORD KEY IS UserArtID WITH DUPLICATES
 		FILE STATUS IS StatArticulos.
-					  
-					  
+
+
 		SELECT AlmacenesFile ASSIGN TO "ALM.DAT"
-		ORGANIZATION IS LINE SEQUENTIAL.
-					  
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS AlmKey
+		ALTERNATE RECORD KEY IS ArtAlID WITH DUPLICATES
+		FILE STATUS IS StatAlmacenes.
+
 		SELECT ReportFile ASSIGN TO "SALIDA.RPT"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+		SELECT ExcepFile ASSIGN TO "EXCEP.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+		SELECT CheckpointFile ASSIGN TO "CHECKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS StatCheckpoint.
+
 	DATA DIVISION.
 	FILE SECTION.
 	
@@ -37,19 +51,31 @@
 	FD ArticulosFile.
 	01 ArticulosDetails.
 	    88 EndOfArticulosFile VALUE HIGH-VALUES.
-		02 UserArtID PIC X(8).
-		02 ArtID     PIC 9(7).
+		02 ArtKey.
+		   03 UserArtID PIC X(8).
+		   03 ArtID     PIC 9(7).
 		02 Cant	   PIC 9(2).
 		  
 	FD AlmacenesFile.
 	01 AlmacenesDetails.
         88 EndOfAlmacenesFile VALUE HIGH-VALUES.
-         02 ArtAlID PIC X(7).
-		 02 Precio  PIC 9(4).
+         02 AlmKey.
+            03 ArtAlID PIC X(7).
+			03 AlmId   PIC X(4).
+		 02 Precio  PIC 9(4)V99.
+		 02 CantDisponible PIC 9(5).
 			 
    	FD ReportFile.
 	01 PrintLine          PIC X(92).
 
+	FD ExcepFile.
+	01 ExcepLine          PIC X(60).
+
+	FD CheckpointFile.
+	01 CheckpointRecord.
+	   02 CkUserId        PIC X(8).
+	   02 CkPageNum       PIC 99.
+
 
 	WORKING-STORAGE SECTION.
 	   
@@ -73,9 +99,9 @@
 		   02  Sep1           PIC X VALUE " ".
 		   02  WCant	      PIC 9(2).
 		   02  Sep1           PIC X VALUE " ".
-		   02  WPrecio        PIC 9(4).
+		   02  WPrecio        PIC 9(4)V99.
 		   02  Sep1           PIC X VALUE " ".
-		   02  WTotal 		  PIC 9(13).
+		   02  WTotal 		  PIC 9(13)V99.
 	   
 	   
 	01 VariablePrecios PIC 9(13).
@@ -90,96 +116,332 @@
 	01 StatUsuarios PIC X(02) VALUE SPACES.
 	           88 UsIniciado VALUE '00'.
 			   88 UsTerminado VALUE '10'.
-			   
+
+	01 StatAlmacenes PIC X(02) VALUE SPACES.
+	           88 AlmIniciado VALUE '00'.
+			   88 AlmTerminado VALUE '10'.
+
+	01 FinArticulosUsuario PIC X VALUE SPACES.
+			88 NoHayMasArticulosUsuario VALUE '1'.
+
+	01 FinAlmacenesArticulo PIC X VALUE SPACES.
+			88 NoHayMasAlmacenesArticulo VALUE '1'.
+
+	01 SwPrecioCapturado PIC X VALUE SPACES.
+			88 PrecioCapturado VALUE '1'.
+
+	01 EncontradoAlm PIC X VALUE SPACES.
+			88 FoundAlm VALUE '1'.
+
+	01 StockTotal PIC 9(5).
+	01 PrecioArticulo PIC 9(4)V99.
+
 	01 Encontrado PIC X VALUE SPACES.
-			88 Found VALUE '1'. 
-			
-	01 Aux PIC 9(10).
-	
+			88 Found VALUE '1'.
+
+	01 StatCheckpoint PIC X(02) VALUE SPACES.
+
+	01 ModoRestart PIC X VALUE SPACES.
+			88 EsRestart VALUE '1'.
+
+	01 SwCheckpoint PIC X VALUE SPACES.
+			88 HayCheckpoint VALUE '1'.
+
+	01 UltimoUserIdProcesado PIC X(8) VALUE SPACES.
+	01 UltimoPageNum PIC 99 VALUE ZEROS.
+
+	01 SwSaltarUsuario PIC X VALUE SPACES.
+			88 SaltarUsuario VALUE '1'.
+
+	01 FinCheckpoint PIC X VALUE SPACES.
+			88 NoHayMasCheckpoint VALUE '1'.
+
+	01 Aux PIC 9(10)V99.
+
+	01 ExcepDetails.
+	   02 ExcUserId       PIC X(8).
+	   02 FILLER          PIC X VALUE SPACE.
+	   02 ExcArtID        PIC 9(7).
+	   02 FILLER          PIC X VALUE SPACE.
+	   02 ExcCant         PIC 9(2).
+	   02 FILLER          PIC X VALUE SPACE.
+	   02 ExcMotivo       PIC X(30) VALUE
+	          "ARTICULO NO ENCONTRADO EN ALM".
+
 	01 PageFooting.
 	   02 PrnSubtotalCab  PIC X(14) VALUE SPACES.
-	   02 PrnSubtotal     PIC 9(13) BLANK WHEN ZERO.
+	   02 PrnSubtotal     PIC 9(13)V99 BLANK WHEN ZERO.
 	   
 	01 PageEnc.
-	   02 FILLER          PIC X(10) VALUE "COGNIZANT".
+	   02 PrnTitulo       PIC X(20) VALUE "COGNIZANT".
+	   02 FILLER          PIC X(2) VALUE SPACES.
+	   02 FILLER          PIC X(7) VALUE "Fecha: ".
+	   02 PrnFecha        PIC X(10) VALUE SPACES.
+	   02 FILLER          PIC X(2) VALUE SPACES.
+	   02 FILLER          PIC X(6) VALUE "Hora: ".
+	   02 PrnHora         PIC X(8) VALUE SPACES.
+	   02 FILLER          PIC X(2) VALUE SPACES.
 	   02 FILLER          PIC X(7) VALUE "Page : ".
 	   02 PrnPageNum      PIC Z9.
-	 
+
+	01 WParmLinea PIC X(20) VALUE SPACES.
+
+	01 WFechaSistema PIC 9(8).
+	01 WFechaGrupo REDEFINES WFechaSistema.
+	   02 WAnio PIC 9(4).
+	   02 WMes  PIC 9(2).
+	   02 WDia  PIC 9(2).
+
+	01 WHoraSistema PIC 9(8).
+	01 WHoraGrupo REDEFINES WHoraSistema.
+	   02 WHH PIC 9(2).
+	   02 WMM PIC 9(2).
+	   02 WSS PIC 9(2).
+	   02 WCC PIC 9(2).
+
 	01 PageItems.
 	   02 LineCount          PIC 99 VALUE ZEROS.
 	   02 PageNum            PIC 99 VALUE 01.
-	   02 Subtotal           PIC 9(13).
+	   02 Subtotal           PIC 9(13)V99.
 	   
-	01 Cont PIC 99.
-	
-	01 Total PIC 9(13).
+	01 Total PIC 9(13)V99.
+
+	01 TotalArtCount PIC 9(7) VALUE ZEROS.
+
+	01 ContadoresControl.
+	   02 NusrCount       PIC 9(4) VALUE ZEROS.
+	   02 CasadasCount    PIC 9(7) VALUE ZEROS.
+	   02 OmitidasCount   PIC 9(7) VALUE ZEROS.
+	   02 HuerfanasCount  PIC 9(7) VALUE ZEROS.
+
+	01 GranTotal PIC 9(13)V99 VALUE ZEROS.
+
+	01 CtrlTotalesTit    PIC X(40) VALUE
+	       "RESUMEN DE TOTALES DE CONTROL DEL RUN".
+
+	01 CtrlTotalesUsu.
+	   02 FILLER          PIC X(30) VALUE
+	          "Usuarios procesados........: ".
+	   02 CtrlUsuNum      PIC Z(3)9.
+
+	01 CtrlTotalesCas.
+	   02 FILLER          PIC X(30) VALUE
+	          "Lineas de articulo casadas.: ".
+	   02 CtrlCasNum      PIC Z(6)9.
+
+	01 CtrlTotalesOmi.
+	   02 FILLER          PIC X(30) VALUE
+	          "Lineas de articulo omitidas: ".
+	   02 CtrlOmiNum      PIC Z(6)9.
+
+	01 CtrlTotalesHue.
+	   02 FILLER          PIC X(30) VALUE
+	          "Lineas de articulo huerfanas: ".
+	   02 CtrlHueNum      PIC Z(6)9.
+
+	01 CtrlTotalesGran.
+	   02 FILLER          PIC X(30) VALUE
+	          "Total general...............: ".
+	   02 CtrlGranNum     PIC Z(12)9.99.
 
 	PROCEDURE DIVISION.
 	OPEN INPUT UsuariosFile,ArticulosFile,AlmacenesFile.
-	OPEN OUTPUT Reportfile.
-	
-	
+
+	IF NOT UsIniciado
+		DISPLAY "ABEND StudDetailsRpt - ERROR APERTURA USUARIOS.DAT, STATUS " StatUsuarios
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	IF NOT Iniciado
+		DISPLAY "ABEND StudDetailsRpt - ERROR APERTURA ART.DAT (SE REQUIERE ORGANIZATION INDEXED), STATUS " StatArticulos
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF
+	IF NOT AlmIniciado
+		DISPLAY "ABEND StudDetailsRpt - ERROR APERTURA ALM.DAT (SE REQUIERE ORGANIZATION INDEXED), STATUS " StatAlmacenes
+		MOVE 16 TO RETURN-CODE
+		STOP RUN
+	END-IF.
+
+	PERFORM ObtenParametros.
+	PERFORM LeeCheckpoint.
+
+	IF EsRestart AND HayCheckpoint
+		OPEN EXTEND Reportfile
+		OPEN EXTEND ExcepFile
+		OPEN EXTEND CheckpointFile
+		SET SaltarUsuario TO TRUE
+		MOVE UltimoPageNum TO PageNum
+		ADD 1 TO PageNum
+	ELSE
+		OPEN OUTPUT Reportfile
+		OPEN OUTPUT ExcepFile
+		OPEN OUTPUT CheckpointFile
+	END-IF.
+
+	PERFORM CuentaArticulos.
+
 	Inicio.
-		
-		
+
+
 		MOVE 5 TO LineCount.
 		MOVE PageNum TO PrnPageNum.
 		WRITE PrintLine FROM PageEnc
 		WRITE PrintLine FROM Cabecera2 BEFORE ADVANCING 1 LINES
-		
-		READ UsuariosFile 
+
+		READ UsuariosFile
 		AT END SET EndOfUsersFile TO TRUE
 		END-READ
 		PERFORM UNTIL EndOfUsersFile
-	        
-			PERFORM ArtLec 
-			READ UsuariosFile 
+
+			IF SaltarUsuario AND UserId > UltimoUserIdProcesado
+				MOVE SPACES TO SwSaltarUsuario
+			END-IF
+
+			IF SaltarUsuario
+				IF UserId = UltimoUserIdProcesado
+					MOVE SPACES TO SwSaltarUsuario
+				END-IF
+			ELSE
+				ADD 1 TO NusrCount
+				PERFORM ArtLec
+
+				MOVE "  Total : " TO PrnSubtotalCab
+				PERFORM NuevaPagina
+				MOVE UserId TO CkUserId
+				PERFORM EscribeCheckpoint
+				MOVE ZEROS TO Total
+			END-IF
+
+			READ UsuariosFile
 			AT END SET EndOfUsersFile TO TRUE
 			END-READ
-			
-			 MOVE "  Total : " TO PrnSubtotalCab
-			 
-			 PERFORM NuevaPagina
-			 MOVE ZEROS TO Total
-			 
-			 
-			
-			CLOSE ArticulosFile
-			OPEN INPUT ArticulosFile
+
 		END-PERFORM
-		
-		CLOSE UsuariosFile,ArticulosFile,AlmacenesFile,ReportFile.
+
+		IF SaltarUsuario
+			DISPLAY "ADVERTENCIA StudDetailsRpt - USUARIO DE CHECKPOINT " UltimoUserIdProcesado " NO ENCONTRADO EN EL RESTART, NINGUN USUARIO ADICIONAL REANUDADO"
+			MOVE SPACES TO SwSaltarUsuario
+		END-IF
+
+		PERFORM ImprimeControlTotales
+		PERFORM BorraCheckpoint
+
+		CLOSE UsuariosFile,ArticulosFile,AlmacenesFile,ReportFile,ExcepFile.
 		STOP RUN.
-	ArtLec.
-		READ ArticulosFile 
-		AT END SET EndOfArticulosFile TO TRUE
+
+	ObtenParametros.
+		MOVE SPACES TO WParmLinea
+		DISPLAY 1 UPON ARGUMENT-NUMBER
+		ACCEPT WParmLinea FROM ARGUMENT-VALUE
+			ON EXCEPTION
+				MOVE SPACES TO WParmLinea
+		END-ACCEPT
+
+		IF WParmLinea = "RESTART"
+			SET EsRestart TO TRUE
+			MOVE SPACES TO WParmLinea
+			DISPLAY 2 UPON ARGUMENT-NUMBER
+			ACCEPT WParmLinea FROM ARGUMENT-VALUE
+				ON EXCEPTION
+					MOVE SPACES TO WParmLinea
+			END-ACCEPT
+		END-IF
+
+		IF WParmLinea NOT = SPACES
+			MOVE WParmLinea TO PrnTitulo
+		END-IF
+
+		ACCEPT WFechaSistema FROM DATE YYYYMMDD
+		ACCEPT WHoraSistema FROM TIME
+
+		STRING WDia "/" WMes "/" WAnio DELIMITED BY SIZE
+			INTO PrnFecha
+		STRING WHH ":" WMM ":" WSS DELIMITED BY SIZE
+			INTO PrnHora.
+
+	LeeCheckpoint.
+		MOVE SPACES TO UltimoUserIdProcesado
+		MOVE SPACES TO FinCheckpoint
+		OPEN INPUT CheckpointFile
+		IF StatCheckpoint = "35"
+			CONTINUE
+		ELSE
+			READ CheckpointFile
+				AT END SET NoHayMasCheckpoint TO TRUE
+			END-READ
+			PERFORM UNTIL NoHayMasCheckpoint
+				MOVE CkUserId TO UltimoUserIdProcesado
+				MOVE CkPageNum TO UltimoPageNum
+				SET HayCheckpoint TO TRUE
+				READ CheckpointFile
+					AT END SET NoHayMasCheckpoint TO TRUE
+				END-READ
+			END-PERFORM
+			CLOSE CheckpointFile
+		END-IF.
+
+	CuentaArticulos.
+		READ ArticulosFile NEXT RECORD
+			AT END SET EndOfArticulosFile TO TRUE
 		END-READ
 		PERFORM UNTIL EndOfArticulosFile
-	        
-			IF UserID=UserArtID
-			    
+
+			ADD 1 TO TotalArtCount
+				ON SIZE ERROR
+					DISPLAY "ABEND StudDetailsRpt - ArticulosFile TIENE MAS DE 9999999 REGISTROS"
+					MOVE 16 TO RETURN-CODE
+					STOP RUN
+			END-ADD
+
+			READ ArticulosFile NEXT RECORD
+				AT END SET EndOfArticulosFile TO TRUE
+			END-READ
+
+		END-PERFORM.
+
+	ArtLec.
+		MOVE SPACES TO FinArticulosUsuario
+		MOVE UserId TO UserArtID
+		START ArticulosFile KEY IS = UserArtID
+			INVALID KEY SET NoHayMasArticulosUsuario TO TRUE
+		END-START
+
+		IF NOT NoHayMasArticulosUsuario
+			READ ArticulosFile NEXT RECORD
+				AT END SET NoHayMasArticulosUsuario TO TRUE
+			END-READ
+		END-IF
+
+		PERFORM UNTIL NoHayMasArticulosUsuario
+
+			IF UserArtID NOT = UserId
+				SET NoHayMasArticulosUsuario TO TRUE
+			ELSE
 				PERFORM Alma
+				READ ArticulosFile NEXT RECORD
+					AT END SET NoHayMasArticulosUsuario TO TRUE
+				END-READ
 			END-IF
-			
-			READ ArticulosFile 
-			AT END SET EndOfArticulosFile TO TRUE
-			END-READ
-			CLOSE AlmacenesFile
-			OPEN INPUT AlmacenesFile
+
 		END-PERFORM.
-   
+
 	Alma.
-		READ AlmacenesFile 
-		AT END SET EndOfAlmacenesFile TO TRUE
-		END-READ
-		PERFORM UNTIL EndOfAlmacenesFile 
-		
-	       
-			
-			IF ArtID=ArtAlID
-			    
-				COMPUTE Aux = Cant * Precio
-				
+		MOVE SPACES TO Encontrado
+		PERFORM BuscaStockArticulo
+
+		IF FoundAlm
+			SET Found TO TRUE
+
+			IF Cant > StockTotal
+				MOVE UserId TO ExcUserId
+				MOVE ArtID TO ExcArtID
+				MOVE Cant TO ExcCant
+				MOVE "STOCK INSUFICIENTE EN ALMACEN" TO ExcMotivo
+				PERFORM EscribeExcepcion
+			ELSE
+				COMPUTE Aux = Cant * PrecioArticulo
+
 				   MOVE UserId TO WUserId
 				   MOVE Name to WName
 				   MOVE Surname to WSurname
@@ -187,42 +449,89 @@
 				   MOVE Telefono to WTelefono
 				   MOVE ArtID TO WArtID
 				   MOVE Cant TO WCant
-				   MOVE Precio TO WPrecio
-				   MOVE Aux TO WTotal 
-				   SET EndOfAlmacenesFile to TRUE
-				   		   
-				   
-				      IF LineCount = 40 
-				      
+				   MOVE PrecioArticulo TO WPrecio
+				   MOVE Aux TO WTotal
+
+
+				      IF LineCount = 40
+
 				      MOVE "  Subtotal : " TO PrnSubtotalCab
 					  MOVE Total TO Subtotal
-					  
+
 				      PERFORM NuevaPagina
-					  
-					 
-					  
+
+
+
 				   END-IF
-				   
+
 					COMPUTE Total = Total + Aux
-					WRITE PrintLine FROM Todo 
+					COMPUTE GranTotal = GranTotal + Aux
+					WRITE PrintLine FROM Todo
 					ADD 1 TO LineCount
-				   
-				  
-				   
-				   
-				   
-				   
+					ADD 1 TO CasadasCount
 			END-IF
-			
-			IF NOT EndOfAlmacenesFile
-				READ AlmacenesFile 
-				AT END SET EndOfAlmacenesFile TO TRUE
+
+		END-IF
+
+		IF NOT Found
+			MOVE UserId TO ExcUserId
+			MOVE ArtID TO ExcArtID
+			MOVE Cant TO ExcCant
+			MOVE "ARTICULO NO ENCONTRADO EN ALM" TO ExcMotivo
+			PERFORM EscribeExcepcion
+		END-IF.
+
+	BuscaStockArticulo.
+		MOVE SPACES TO FinAlmacenesArticulo
+		MOVE SPACES TO SwPrecioCapturado
+		MOVE SPACES TO EncontradoAlm
+		MOVE ZEROS TO StockTotal
+		MOVE ZEROS TO PrecioArticulo
+		MOVE ArtID TO ArtAlID
+
+		START AlmacenesFile KEY IS = ArtAlID
+			INVALID KEY SET NoHayMasAlmacenesArticulo TO TRUE
+		END-START
+
+		IF NOT NoHayMasAlmacenesArticulo
+			READ AlmacenesFile NEXT RECORD
+				AT END SET NoHayMasAlmacenesArticulo TO TRUE
 			END-READ
+		END-IF
+
+		PERFORM UNTIL NoHayMasAlmacenesArticulo
+
+			IF ArtAlID NOT = ArtID
+				SET NoHayMasAlmacenesArticulo TO TRUE
+			ELSE
+				SET FoundAlm TO TRUE
+				IF NOT PrecioCapturado
+					MOVE Precio TO PrecioArticulo
+					SET PrecioCapturado TO TRUE
+				END-IF
+				ADD CantDisponible TO StockTotal
+				READ AlmacenesFile NEXT RECORD
+					AT END SET NoHayMasAlmacenesArticulo TO TRUE
+				END-READ
 			END-IF
-		
+
 		END-PERFORM.
+
+	EscribeExcepcion.
+		WRITE ExcepLine FROM ExcepDetails
+		ADD 1 TO OmitidasCount.
+
+	EscribeCheckpoint.
+		MOVE PageNum TO CkPageNum
+		WRITE CheckpointRecord.
+
+	BorraCheckpoint.
+		CLOSE CheckpointFile
+		OPEN OUTPUT CheckpointFile
+		CLOSE CheckpointFile.
+
 	NuevaPagina.
-		
+
 		ADD 1 TO PageNum
 		MOVE PageNum TO PrnPageNum
 		MOVE Total TO PrnSubtotal
@@ -231,7 +540,17 @@
 		WRITE PrintLine FROM Cabecera2 BEFORE ADVANCING 1 LINES
 		MOVE 4 TO LineCount
 		MOVE SPACES TO PrnSubtotalCab.
-			
-	
-		
-	
\ No newline at end of file
+
+	ImprimeControlTotales.
+		COMPUTE HuerfanasCount = TotalArtCount - CasadasCount - OmitidasCount
+		MOVE NusrCount TO CtrlUsuNum
+		MOVE CasadasCount TO CtrlCasNum
+		MOVE OmitidasCount TO CtrlOmiNum
+		MOVE HuerfanasCount TO CtrlHueNum
+		MOVE GranTotal TO CtrlGranNum
+		WRITE PrintLine FROM CtrlTotalesTit BEFORE ADVANCING 2 LINES
+		WRITE PrintLine FROM CtrlTotalesUsu BEFORE ADVANCING 2 LINES
+		WRITE PrintLine FROM CtrlTotalesCas BEFORE ADVANCING 1 LINES
+		WRITE PrintLine FROM CtrlTotalesOmi BEFORE ADVANCING 1 LINES
+		WRITE PrintLine FROM CtrlTotalesHue BEFORE ADVANCING 1 LINES
+		WRITE PrintLine FROM CtrlTotalesGran BEFORE ADVANCING 1 LINES.
